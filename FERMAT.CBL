@@ -0,0 +1,581 @@
+      *===============================================================*
+      * PROGRAMA: FERMAT.CBL                                         *
+      * DESCRIPCIÓN: Implementación del último teorema de Fermat     *
+      * AUTOR: Anónimo                                               *
+      *==============================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FERMAT.
+       AUTHOR. ANONIMO.
+
+      *-----------------------------------------------------------*
+      * HISTORIAL DE MODIFICACIONES                                *
+      * 2026-08-08  JCM  Los hallazgos ahora se graban en          *
+      *                  FERMAT-RESULTS en lugar de solo DISPLAY.  *
+      * 2026-08-08  JCM  Checkpoint/restart de 100-MAIN-LOOP via   *
+      *                  FERMAT-CHECKPOINT.                        *
+      * 2026-08-08  JCM  N-INPUT y los limites de corrida ahora    *
+      *                  vienen de PARM-FILE en vez de ACCEPT      *
+      *                  interactivo (corrida desatendida).        *
+      * 2026-08-08  JCM  FP-PARTITION-ID identifica pasos de job   *
+      *                  en paralelo sobre el mismo N con rangos   *
+      *                  de TOTAL disjuntos, cada uno con su       *
+      *                  propio FERMAT-RESULTS/FERMAT-CHECKPOINT.  *
+      * 2026-08-09  JCM  FERMAT-RESULTS ya no se abre OUTPUT antes *
+      *                  de leer el checkpoint (se abria siempre   *
+      *                  antes de saber si habia que resumir, y    *
+      *                  eso truncaba los hallazgos de una corrida  *
+      *                  interrumpida). FERMAT-LOG ahora tambien    *
+      *                  tiene nombre dinamico por N/particion.     *
+      *                  Reanudacion simplificada a x=CK-X+1,y=1.   *
+      *                  Validacion de PARM-FILE extendida a        *
+      *                  NOT NUMERIC y a FP-PARTITION-ID <= 4.      *
+      *                  Se chequea el FILE STATUS de todo OPEN     *
+      *                  OUTPUT/EXTEND. El reloj de corrida y el    *
+      *                  mensaje de TOTAL agotado ahora son por     *
+      *                  entrada de sweep, no por job completo.     *
+      *-----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT FERMAT-RESULTS ASSIGN TO DYNAMIC WS-RESULTS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTS-STATUS.
+
+           SELECT FERMAT-CHECKPOINT ASSIGN TO DYNAMIC WS-CKPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT FERMAT-LOG ASSIGN TO DYNAMIC WS-LOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+           COPY FERMPARM.
+
+       FD  FERMAT-RESULTS
+           RECORDING MODE IS F.
+           COPY FERMREC.
+
+       FD  FERMAT-CHECKPOINT
+           RECORDING MODE IS F.
+           COPY FERMCKPT.
+
+       FD  FERMAT-LOG
+           RECORDING MODE IS F.
+       01  FERMAT-LOG-RECORD       PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-STATUS      PIC X(02).
+           88  PARM-FOUND-OK       VALUE "00".
+       01  WS-PARM-EOF-SW      PIC X(01) VALUE "N".
+           88  PARM-EOF            VALUE "Y".
+       01  WS-SKIPPED-COUNT    PIC 9(9) COMP VALUE 0.
+
+       01  WS-RESULTS-FILENAME PIC X(16).
+       01  WS-CKPT-FILENAME    PIC X(16).
+       01  WS-LOG-FILENAME     PIC X(16).
+
+       01  WS-RESULTS-STATUS   PIC X(02).
+           88  RESULTS-FOUND-OK    VALUE "00".
+       01  WS-CKPT-STATUS      PIC X(02).
+           88  CKPT-FOUND-OK       VALUE "00".
+       01  WS-LOG-STATUS       PIC X(02).
+           88  LOG-FOUND-OK        VALUE "00".
+
+       01  WS-VALID-ENTRY-SW   PIC X(01) VALUE "Y".
+           88  VALID-PARM-ENTRY    VALUE "Y".
+       01  WS-SKIP-REASON      PIC X(40).
+
+       01  WS-RESUME-SW        PIC X(01) VALUE "N".
+           88  RESUMING-SEARCH     VALUE "Y".
+       01  WS-RESUME-TOTAL     PIC 9(9) COMP.
+       01  WS-RESUME-X         PIC 9(9) COMP.
+       01  WS-RESUME-Y         PIC 9(9) COMP.
+       01  WS-LAST-Y           PIC 9(9) COMP.
+       01  WS-CKPT-INTERVAL    PIC 9(9) COMP VALUE 1.
+       01  WS-CKPT-COUNTER     PIC 9(9) COMP VALUE 0.
+
+       01  WS-START-TOTAL      PIC 9(9) COMP VALUE 3.
+       01  WS-MAX-TOTAL        PIC 9(9) COMP VALUE 0.
+       01  WS-MAX-MINUTES      PIC 9(9) COMP VALUE 0.
+       01  WS-LIMIT-SW         PIC X(01) VALUE "N".
+           88  SEARCH-LIMIT-REACHED VALUE "Y".
+       01  WS-LAST-COMPLETED-TOTAL PIC 9(9) COMP VALUE 0.
+
+       01  WS-START-TIME.
+           05  WS-START-HH     PIC 9(2).
+           05  WS-START-MM     PIC 9(2).
+           05  WS-START-SS     PIC 9(2).
+           05  WS-START-CC     PIC 9(2).
+       01  WS-CURRENT-TIME.
+           05  WS-CURR-HH      PIC 9(2).
+           05  WS-CURR-MM      PIC 9(2).
+           05  WS-CURR-SS      PIC 9(2).
+           05  WS-CURR-CC      PIC 9(2).
+       01  WS-ELAPSED-SIGNED   PIC S9(9) COMP.
+       01  WS-ELAPSED-SECONDS  PIC 9(9) COMP VALUE 0.
+       01  WS-ELAPSED-MINUTES  PIC 9(9) COMP VALUE 0.
+
+       01  WS-COMBO-COUNT          PIC 9(18) COMP VALUE 0.
+       01  WS-PROGRESS-TOTAL-INT   PIC 9(9) COMP VALUE 100.
+       01  WS-PROGRESS-MINUTES     PIC 9(9) COMP VALUE 5.
+       01  WS-LAST-PROGRESS-TOTAL  PIC 9(9) COMP VALUE 0.
+       01  WS-LAST-PROGRESS-SECS   PIC 9(9) COMP VALUE 0.
+       01  WS-SECS-SINCE-PROGRESS  PIC 9(9) COMP VALUE 0.
+       01  WS-PROGRESS-LINE        PIC X(120).
+       01  WS-D-N                  PIC 9(09).
+       01  WS-D-PART               PIC 9(01).
+       01  WS-D-TOTAL              PIC 9(09).
+       01  WS-D-COMBOS             PIC 9(18).
+       01  WS-D-OVERFLOWS          PIC 9(09).
+       01  WS-D-ELAPSED            PIC 9(09).
+
+       01  n                   PIC 9(9) COMP VALUE 3.
+       01  total               PIC 9(9) COMP VALUE 3.
+       01  x                   PIC 9(9) COMP.
+       01  y                   PIC 9(9) COMP.
+       01  z                   PIC 9(9) COMP.
+       01  exp-x               PIC 9(18) COMP.
+       01  exp-y               PIC 9(18) COMP.
+       01  exp-z               PIC 9(18) COMP.
+       01  suma                PIC 9(18) COMP.
+       
+       01  WS-BASE             PIC 9(18) COMP.
+       01  WS-EXP              PIC 9(9) COMP.
+       01  WS-RESULT           PIC 9(18) COMP.
+       01  WS-J                PIC 9(9) COMP.
+       01  WS-OVERFLOW-SW      PIC X(01) VALUE "N".
+           88  EXP-OVERFLOW        VALUE "Y".
+
+       01  WS-OVF-X-SW         PIC X(01) VALUE "N".
+           88  OVF-X               VALUE "Y".
+       01  WS-OVF-Y-SW         PIC X(01) VALUE "N".
+           88  OVF-Y               VALUE "Y".
+       01  WS-OVF-Z-SW         PIC X(01) VALUE "N".
+           88  OVF-Z               VALUE "Y".
+       01  WS-OVERFLOW-COUNT   PIC 9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT PARM-FILE
+           IF NOT PARM-FOUND-OK
+               DISPLAY "PARM-FILE NOT FOUND - CANNOT START SEARCH"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL PARM-EOF
+               READ PARM-FILE
+                   AT END
+                       MOVE "Y" TO WS-PARM-EOF-SW
+                   NOT AT END
+                       IF PARM-FOUND-OK
+                           PERFORM 020-RUN-SWEEP-ENTRY
+                       ELSE
+                           DISPLAY "SKIPPING INVALID PARM ENTRY - "
+                               "BAD RECORD - STATUS=" WS-PARM-STATUS
+                           ADD 1 TO WS-SKIPPED-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE PARM-FILE
+           IF WS-SKIPPED-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 015-VALIDATE-PARM-ENTRY                                     *
+      * Valida un registro de PARM-FILE antes de confiar en el:     *
+      * todos los campos numericos deben venir NUMERIC (un registro *
+      * corto o con basura no numerica no debe compararse con < ni  *
+      * usarse como subscript/ASSIGN DYNAMIC), N debe ser >= 2, y   *
+      * FP-PARTITION-ID no puede superar las cuatro particiones     *
+      * que FERMMRGE.CBL es capaz de combinar.                      *
+      *-----------------------------------------------------------*
+       015-VALIDATE-PARM-ENTRY.
+           MOVE "Y" TO WS-VALID-ENTRY-SW
+           MOVE SPACES TO WS-SKIP-REASON
+           IF FP-N NOT NUMERIC
+               OR FP-START-TOTAL   NOT NUMERIC
+               OR FP-END-TOTAL     NOT NUMERIC
+               OR FP-MAX-MINUTES   NOT NUMERIC
+               OR FP-CKPT-INTERVAL NOT NUMERIC
+               OR FP-PARTITION-ID  NOT NUMERIC
+               MOVE "N" TO WS-VALID-ENTRY-SW
+               MOVE "PARM RECORD CONTAINS NON-NUMERIC DATA"
+                   TO WS-SKIP-REASON
+           ELSE
+               IF FP-N < 2
+                   MOVE "N" TO WS-VALID-ENTRY-SW
+                   MOVE "N MUST BE >= 2" TO WS-SKIP-REASON
+               ELSE
+                   IF FP-PARTITION-ID > 4
+                       MOVE "N" TO WS-VALID-ENTRY-SW
+                       MOVE "PARTITION-ID MUST BE 0-4"
+                           TO WS-SKIP-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 020-RUN-SWEEP-ENTRY                                         *
+      * Ejecuta una busqueda completa para un registro de           *
+      * PARM-FILE: valida la entrada, arma los nombres de archivo   *
+      * de resultados/checkpoint/log para ese N, resetea las        *
+      * estadisticas de la corrida anterior del sweep y corre       *
+      * 100-MAIN-LOOP. Una entrada invalida se saltea (para no      *
+      * tirar abajo el resto del sweep) dejando constancia con      *
+      * RETURN-CODE = 8 al final.                                   *
+      *-----------------------------------------------------------*
+       020-RUN-SWEEP-ENTRY.
+           PERFORM 015-VALIDATE-PARM-ENTRY
+           IF NOT VALID-PARM-ENTRY
+               DISPLAY "SKIPPING INVALID PARM ENTRY - "
+                   WS-SKIP-REASON
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               ACCEPT WS-START-TIME FROM TIME
+               MOVE FP-N TO n
+               IF FP-START-TOTAL >= 3
+                   MOVE FP-START-TOTAL TO WS-START-TOTAL
+               ELSE
+                   MOVE 3 TO WS-START-TOTAL
+               END-IF
+               MOVE FP-END-TOTAL   TO WS-MAX-TOTAL
+               MOVE FP-MAX-MINUTES TO WS-MAX-MINUTES
+               IF FP-CKPT-INTERVAL > 0
+                   MOVE FP-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+               ELSE
+                   MOVE 1 TO WS-CKPT-INTERVAL
+               END-IF
+
+               PERFORM 030-BUILD-DYNAMIC-FILENAMES
+               MOVE WS-START-TOTAL TO total
+               MOVE "N" TO WS-RESUME-SW
+               MOVE 0   TO WS-CKPT-COUNTER
+               MOVE 0   TO WS-COMBO-COUNT
+               MOVE 0   TO WS-OVERFLOW-COUNT
+               MOVE 0   TO WS-LAST-PROGRESS-TOTAL
+               MOVE 0   TO WS-LAST-PROGRESS-SECS
+               MOVE 0   TO WS-LAST-COMPLETED-TOTAL
+
+               PERFORM 040-OPEN-FERMAT-LOG
+               PERFORM 050-READ-CHECKPOINT
+               PERFORM 060-OPEN-RESULTS-FILE
+               PERFORM 100-MAIN-LOOP
+               CLOSE FERMAT-RESULTS
+               CLOSE FERMAT-LOG
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 030-BUILD-DYNAMIC-FILENAMES                                 *
+      * Arma nombres de archivo de resultados, checkpoint y log     *
+      * propios de N, para que un sweep de varios exponentes        *
+      * produzca un FERMAT-RESULTS/FERMAT-LOG distinto por cada     *
+      * uno en vez de mezclarlos. Cuando FP-PARTITION-ID es         *
+      * distinto de cero, se le agrega al nombre para que los       *
+      * pasos de job que particionan el rango de TOTAL de un mismo  *
+      * N tampoco se pisen entre si ni intercalen sus lineas de     *
+      * progreso en un mismo FERMAT-LOG.                            *
+      *-----------------------------------------------------------*
+       030-BUILD-DYNAMIC-FILENAMES.
+           MOVE n TO WS-D-N
+           IF FP-PARTITION-ID = 0
+               STRING "FRSLT" WS-D-N DELIMITED BY SIZE
+                   INTO WS-RESULTS-FILENAME
+               STRING "FCKPT" WS-D-N DELIMITED BY SIZE
+                   INTO WS-CKPT-FILENAME
+               STRING "FLOG" WS-D-N DELIMITED BY SIZE
+                   INTO WS-LOG-FILENAME
+           ELSE
+               MOVE FP-PARTITION-ID TO WS-D-PART
+               STRING "FRSLT" WS-D-N "P" WS-D-PART DELIMITED BY SIZE
+                   INTO WS-RESULTS-FILENAME
+               STRING "FCKPT" WS-D-N "P" WS-D-PART DELIMITED BY SIZE
+                   INTO WS-CKPT-FILENAME
+               STRING "FLOG" WS-D-N "P" WS-D-PART DELIMITED BY SIZE
+                   INTO WS-LOG-FILENAME
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 040-OPEN-FERMAT-LOG                                         *
+      * Abre el FERMAT-LOG dinamico de esta entrada de sweep en     *
+      * modo EXTEND (agregar) y, si todavia no existe, en OUTPUT.   *
+      * Si ninguno de los dos abre, se aborta el job en vez de      *
+      * seguir adelante y perder silenciosamente las lineas de      *
+      * progreso de esta corrida.                                   *
+      *-----------------------------------------------------------*
+       040-OPEN-FERMAT-LOG.
+           OPEN EXTEND FERMAT-LOG
+           IF NOT LOG-FOUND-OK
+               OPEN OUTPUT FERMAT-LOG
+           END-IF
+           IF NOT LOG-FOUND-OK
+               DISPLAY "UNABLE TO OPEN FERMAT-LOG - " WS-LOG-FILENAME
+                   " STATUS=" WS-LOG-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 060-OPEN-RESULTS-FILE                                       *
+      * Abre FERMAT-RESULTS DESPUES de que 050-READ-CHECKPOINT ya   *
+      * determino si esta corrida resume una busqueda anterior: en  *
+      * modo EXTEND cuando resume (para no truncar los hallazgos ya *
+      * grabados) y en OUTPUT unicamente en un arranque nuevo para  *
+      * este N/particion. Si EXTEND falla (por ejemplo, el          *
+      * checkpoint aparecio pero el archivo de resultados no),      *
+      * recurre a OUTPUT; si ambos fallan se aborta el job.         *
+      *-----------------------------------------------------------*
+       060-OPEN-RESULTS-FILE.
+           IF RESUMING-SEARCH
+               OPEN EXTEND FERMAT-RESULTS
+               IF NOT RESULTS-FOUND-OK
+                   OPEN OUTPUT FERMAT-RESULTS
+               END-IF
+           ELSE
+               OPEN OUTPUT FERMAT-RESULTS
+           END-IF
+           IF NOT RESULTS-FOUND-OK
+               DISPLAY "UNABLE TO OPEN FERMAT-RESULTS - "
+                   WS-RESULTS-FILENAME " STATUS=" WS-RESULTS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 400-CHECK-SEARCH-LIMIT                                      *
+      * Marca WS-LIMIT-SW cuando TOTAL supero WS-MAX-TOTAL o el    *
+      * tiempo transcurrido supero WS-MAX-MINUTES.                 *
+      *-----------------------------------------------------------*
+       400-CHECK-SEARCH-LIMIT.
+           MOVE "N" TO WS-LIMIT-SW
+           IF WS-MAX-TOTAL > 0 AND total > WS-MAX-TOTAL
+               MOVE "Y" TO WS-LIMIT-SW
+           END-IF
+           IF WS-MAX-MINUTES > 0
+               PERFORM 700-COMPUTE-ELAPSED-TIME
+               COMPUTE WS-ELAPSED-MINUTES = WS-ELAPSED-SECONDS / 60
+               IF WS-ELAPSED-MINUTES >= WS-MAX-MINUTES
+                   MOVE "Y" TO WS-LIMIT-SW
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 500-CHECK-PROGRESS-REPORT                                   *
+      * Escribe una linea de estado en FERMAT-LOG cada vez que se  *
+      * cumple WS-PROGRESS-TOTAL-INT incrementos de TOTAL o        *
+      * WS-PROGRESS-MINUTES minutos, lo que ocurra primero, para   *
+      * que operaciones vea que la corrida sigue viva aunque no    *
+      * haya hallazgos.                                            *
+      *-----------------------------------------------------------*
+       500-CHECK-PROGRESS-REPORT.
+           PERFORM 700-COMPUTE-ELAPSED-TIME
+           COMPUTE WS-SECS-SINCE-PROGRESS =
+               WS-ELAPSED-SECONDS - WS-LAST-PROGRESS-SECS
+           IF (total - WS-LAST-PROGRESS-TOTAL >= WS-PROGRESS-TOTAL-INT)
+              OR (WS-SECS-SINCE-PROGRESS >= WS-PROGRESS-MINUTES * 60)
+               PERFORM 510-WRITE-PROGRESS-LINE
+               MOVE total           TO WS-LAST-PROGRESS-TOTAL
+               MOVE WS-ELAPSED-SECONDS TO WS-LAST-PROGRESS-SECS
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 510-WRITE-PROGRESS-LINE                                     *
+      *-----------------------------------------------------------*
+       510-WRITE-PROGRESS-LINE.
+           MOVE n                 TO WS-D-N
+           MOVE total             TO WS-D-TOTAL
+           MOVE WS-COMBO-COUNT    TO WS-D-COMBOS
+           MOVE WS-OVERFLOW-COUNT TO WS-D-OVERFLOWS
+           MOVE WS-ELAPSED-SECONDS TO WS-D-ELAPSED
+           MOVE SPACES TO WS-PROGRESS-LINE
+           STRING "PROGRESS N=" WS-D-N
+                  " TOTAL=" WS-D-TOTAL
+                  " COMBOS=" WS-D-COMBOS
+                  " OVERFLOWS=" WS-D-OVERFLOWS
+                  " ELAPSED-SEC=" WS-D-ELAPSED
+               DELIMITED BY SIZE INTO WS-PROGRESS-LINE
+           MOVE WS-PROGRESS-LINE TO FERMAT-LOG-RECORD
+           WRITE FERMAT-LOG-RECORD.
+
+      *-----------------------------------------------------------*
+      * 700-COMPUTE-ELAPSED-TIME                                    *
+      * Calcula los segundos transcurridos desde el arranque de     *
+      * esta entrada de sweep. Si el reloj de horas del dia es      *
+      * menor que el de arranque, la corrida cruzo medianoche, asi  *
+      * que se suman las 86400 segundos de un dia en vez de         *
+      * asumir 0 (que dejaria WS-MAX-MINUTES y el disparador por    *
+      * minutos de 500-CHECK-PROGRESS-REPORT sin efecto durante     *
+      * buena parte del dia siguiente).                             *
+      *-----------------------------------------------------------*
+       700-COMPUTE-ELAPSED-TIME.
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           COMPUTE WS-ELAPSED-SIGNED =
+               (WS-CURR-HH * 3600 + WS-CURR-MM * 60 + WS-CURR-SS)
+             - (WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+           IF WS-ELAPSED-SIGNED < 0
+               ADD 86400 TO WS-ELAPSED-SIGNED
+           END-IF
+           MOVE WS-ELAPSED-SIGNED TO WS-ELAPSED-SECONDS.
+
+      *-----------------------------------------------------------*
+      * 050-READ-CHECKPOINT                                        *
+      * Si existe un checkpoint de una corrida anterior para el    *
+      * mismo N, retoma la busqueda despues de CK-X (el ultimo X   *
+      * cuyo barrido de Y quedo completo) en vez de volver a        *
+      * empezar desde TOTAL = 3, X = 1, Y = 1. CK-X se sabe         *
+      * completo porque 300-WRITE-CHECKPOINT solo se ejecuta una    *
+      * vez terminado el PERFORM UNTIL y interno de un X dado, asi  *
+      * que 100-MAIN-LOOP no necesita reanudar un X a medio         *
+      * terminar: arranca limpio en X = CK-X + 1, Y = 1.            *
+      *-----------------------------------------------------------*
+       050-READ-CHECKPOINT.
+           OPEN INPUT FERMAT-CHECKPOINT
+           IF CKPT-FOUND-OK
+               READ FERMAT-CHECKPOINT
+               IF CKPT-FOUND-OK AND CK-N = n
+                   MOVE CK-TOTAL TO WS-RESUME-TOTAL
+                   MOVE CK-X     TO WS-RESUME-X
+                   MOVE CK-Y     TO WS-RESUME-Y
+                   MOVE "Y" TO WS-RESUME-SW
+                   DISPLAY "RESUMING FROM CHECKPOINT - TOTAL="
+                       WS-RESUME-TOTAL " LAST COMPLETED X="
+                       WS-RESUME-X " LAST COMPLETED Y="
+                       WS-RESUME-Y
+               END-IF
+               CLOSE FERMAT-CHECKPOINT
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 300-WRITE-CHECKPOINT                                       *
+      * Graba TOTAL/X/Y actuales para poder reanudar la busqueda   *
+      * si la corrida se interrumpe. El archivo se reescribe       *
+      * completo cada vez porque es un dataset pequeno de una      *
+      * sola posicion.                                             *
+      *-----------------------------------------------------------*
+       300-WRITE-CHECKPOINT.
+           MOVE n     TO CK-N
+           MOVE total TO CK-TOTAL
+           MOVE x     TO CK-X
+           MOVE WS-LAST-Y TO CK-Y
+           OPEN OUTPUT FERMAT-CHECKPOINT
+           IF NOT CKPT-FOUND-OK
+               DISPLAY "UNABLE TO WRITE CHECKPOINT - "
+                   WS-CKPT-FILENAME " STATUS=" WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE FERMAT-CKPT-RECORD
+           CLOSE FERMAT-CHECKPOINT.
+
+       100-MAIN-LOOP.
+           IF RESUMING-SEARCH
+               MOVE WS-RESUME-TOTAL TO total
+           END-IF
+           PERFORM 400-CHECK-SEARCH-LIMIT
+           PERFORM UNTIL SEARCH-LIMIT-REACHED
+               IF RESUMING-SEARCH
+                   COMPUTE x = WS-RESUME-X + 1
+                   MOVE "N" TO WS-RESUME-SW
+               ELSE
+                   MOVE 1 TO x
+               END-IF
+               PERFORM UNTIL x > total - 2
+                   MOVE 1 TO y
+                   PERFORM UNTIL y > total - x - 1
+                       COMPUTE z = total - x - y
+
+                       MOVE x TO WS-BASE
+                       MOVE n TO WS-EXP
+                       PERFORM CALCULA-EXP
+                       MOVE WS-RESULT      TO exp-x
+                       MOVE WS-OVERFLOW-SW TO WS-OVF-X-SW
+
+                       MOVE y TO WS-BASE
+                       MOVE n TO WS-EXP
+                       PERFORM CALCULA-EXP
+                       MOVE WS-RESULT      TO exp-y
+                       MOVE WS-OVERFLOW-SW TO WS-OVF-Y-SW
+
+                       MOVE z TO WS-BASE
+                       MOVE n TO WS-EXP
+                       PERFORM CALCULA-EXP
+                       MOVE WS-RESULT      TO exp-z
+                       MOVE WS-OVERFLOW-SW TO WS-OVF-Z-SW
+
+                       IF OVF-X OR OVF-Y OR OVF-Z
+                           ADD 1 TO WS-OVERFLOW-COUNT
+                       ELSE
+                           COMPUTE suma = exp-x + exp-y
+                           IF suma = exp-z
+                               MOVE n     TO FR-N
+                               MOVE total TO FR-TOTAL
+                               MOVE x     TO FR-X
+                               MOVE y     TO FR-Y
+                               MOVE z     TO FR-Z
+                               MOVE exp-x TO FR-EXP-X
+                               MOVE exp-y TO FR-EXP-Y
+                               MOVE exp-z TO FR-EXP-Z
+                               WRITE FERMAT-RESULT-RECORD
+                               DISPLAY "MATCH FOUND - N=" n
+                                   " TOTAL=" total " X=" x " Y=" y
+                                   " Z=" z
+                           END-IF
+                       END-IF
+
+                       ADD 1 TO WS-COMBO-COUNT
+                       MOVE y TO WS-LAST-Y
+                       ADD 1 TO y
+                   END-PERFORM
+                   ADD 1 TO WS-CKPT-COUNTER
+                   IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+                       PERFORM 300-WRITE-CHECKPOINT
+                       MOVE 0 TO WS-CKPT-COUNTER
+                   END-IF
+                   ADD 1 TO x
+               END-PERFORM
+               MOVE total TO WS-LAST-COMPLETED-TOTAL
+               ADD 1 TO total
+               PERFORM 400-CHECK-SEARCH-LIMIT
+               PERFORM 500-CHECK-PROGRESS-REPORT
+           END-PERFORM
+           IF WS-LAST-COMPLETED-TOTAL > 0
+               DISPLAY "SEARCH EXHAUSTED TO TOTAL="
+                   WS-LAST-COMPLETED-TOTAL
+           ELSE
+               DISPLAY
+                   "SEARCH LIMIT REACHED BEFORE ANY TOTAL WAS PROCESSED"
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * CALCULA-EXP                                                 *
+      * Eleva WS-BASE a la potencia WS-EXP en WS-RESULT. Si el      *
+      * resultado no cabe en PIC 9(18) COMP, deja WS-OVERFLOW-SW    *
+      * en "Y" para que quien la invoco descarte ese resultado en   *
+      * vez de comparar una potencia truncada.                     *
+      *-----------------------------------------------------------*
+       CALCULA-EXP.
+           MOVE 1 TO WS-RESULT
+           MOVE 1 TO WS-J
+           MOVE "N" TO WS-OVERFLOW-SW
+           PERFORM UNTIL WS-J > WS-EXP OR EXP-OVERFLOW
+               COMPUTE WS-RESULT = WS-RESULT * WS-BASE
+                   ON SIZE ERROR
+                       MOVE "Y" TO WS-OVERFLOW-SW
+               END-COMPUTE
+               ADD 1 TO WS-J
+           END-PERFORM.
+
+       END PROGRAM FERMAT.
