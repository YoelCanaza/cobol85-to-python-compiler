@@ -0,0 +1,226 @@
+      *===============================================================*
+      * PROGRAMA: FERMMRGE.CBL                                       *
+      * DESCRIPCIÓN: Combina en un solo FERMAT-RESULTS los archivos  *
+      *              de resultados producidos por hasta cuatro pasos *
+      *              de job que corrieron en paralelo sobre rangos   *
+      *              de TOTAL disjuntos del mismo N (ver             *
+      *              FP-PARTITION-ID en FERMPARM.CPY). Cada archivo  *
+      *              de entrada ya viene ordenado en forma ascendente*
+      *              por TOTAL/X/Y porque asi los escribe            *
+      *              100-MAIN-LOOP de FERMAT.CBL, asi que un MERGE   *
+      *              simple alcanza para intercalarlos.              *
+      * AUTOR: ANONIMO                                               *
+      *==============================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FERMMRGE.
+       AUTHOR. ANONIMO.
+
+      *-----------------------------------------------------------*
+      * HISTORIAL DE MODIFICACIONES                                *
+      * 2026-08-08  JCM  Version inicial: combina los FERMAT-      *
+      *                  RESULTS de particiones paralelas de TOTAL.*
+      *-----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MERGE-CTL ASSIGN TO "MRGCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT MERGE-WORK ASSIGN TO "MRGWORK".
+
+           SELECT PART-FILE-1 ASSIGN TO DYNAMIC WS-IN1-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PART-FILE-2 ASSIGN TO DYNAMIC WS-IN2-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PART-FILE-3 ASSIGN TO DYNAMIC WS-IN3-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PART-FILE-4 ASSIGN TO DYNAMIC WS-IN4-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MERGED-RESULTS ASSIGN TO DYNAMIC WS-OUT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MERGE-CTL
+           RECORDING MODE IS F.
+           COPY FERMMRGP.
+
+       SD  MERGE-WORK.
+           COPY FERMREC REPLACING
+               ==FERMAT-RESULT-RECORD== BY ==MERGE-WORK-RECORD==
+               ==FR-N==     BY ==MW-N==
+               ==FR-TOTAL== BY ==MW-TOTAL==
+               ==FR-X==     BY ==MW-X==
+               ==FR-Y==     BY ==MW-Y==
+               ==FR-Z==     BY ==MW-Z==
+               ==FR-EXP-X== BY ==MW-EXP-X==
+               ==FR-EXP-Y== BY ==MW-EXP-Y==
+               ==FR-EXP-Z== BY ==MW-EXP-Z==.
+
+       FD  PART-FILE-1
+           RECORDING MODE IS F.
+           COPY FERMREC REPLACING
+               ==FERMAT-RESULT-RECORD== BY ==PART1-RECORD==
+               ==FR-N==     BY ==P1-N==
+               ==FR-TOTAL== BY ==P1-TOTAL==
+               ==FR-X==     BY ==P1-X==
+               ==FR-Y==     BY ==P1-Y==
+               ==FR-Z==     BY ==P1-Z==
+               ==FR-EXP-X== BY ==P1-EXP-X==
+               ==FR-EXP-Y== BY ==P1-EXP-Y==
+               ==FR-EXP-Z== BY ==P1-EXP-Z==.
+
+       FD  PART-FILE-2
+           RECORDING MODE IS F.
+           COPY FERMREC REPLACING
+               ==FERMAT-RESULT-RECORD== BY ==PART2-RECORD==
+               ==FR-N==     BY ==P2-N==
+               ==FR-TOTAL== BY ==P2-TOTAL==
+               ==FR-X==     BY ==P2-X==
+               ==FR-Y==     BY ==P2-Y==
+               ==FR-Z==     BY ==P2-Z==
+               ==FR-EXP-X== BY ==P2-EXP-X==
+               ==FR-EXP-Y== BY ==P2-EXP-Y==
+               ==FR-EXP-Z== BY ==P2-EXP-Z==.
+
+       FD  PART-FILE-3
+           RECORDING MODE IS F.
+           COPY FERMREC REPLACING
+               ==FERMAT-RESULT-RECORD== BY ==PART3-RECORD==
+               ==FR-N==     BY ==P3-N==
+               ==FR-TOTAL== BY ==P3-TOTAL==
+               ==FR-X==     BY ==P3-X==
+               ==FR-Y==     BY ==P3-Y==
+               ==FR-Z==     BY ==P3-Z==
+               ==FR-EXP-X== BY ==P3-EXP-X==
+               ==FR-EXP-Y== BY ==P3-EXP-Y==
+               ==FR-EXP-Z== BY ==P3-EXP-Z==.
+
+       FD  PART-FILE-4
+           RECORDING MODE IS F.
+           COPY FERMREC REPLACING
+               ==FERMAT-RESULT-RECORD== BY ==PART4-RECORD==
+               ==FR-N==     BY ==P4-N==
+               ==FR-TOTAL== BY ==P4-TOTAL==
+               ==FR-X==     BY ==P4-X==
+               ==FR-Y==     BY ==P4-Y==
+               ==FR-Z==     BY ==P4-Z==
+               ==FR-EXP-X== BY ==P4-EXP-X==
+               ==FR-EXP-Y== BY ==P4-EXP-Y==
+               ==FR-EXP-Z== BY ==P4-EXP-Z==.
+
+       FD  MERGED-RESULTS
+           RECORDING MODE IS F.
+           COPY FERMREC REPLACING
+               ==FERMAT-RESULT-RECORD== BY ==OUT-RECORD==
+               ==FR-N==     BY ==FO-N==
+               ==FR-TOTAL== BY ==FO-TOTAL==
+               ==FR-X==     BY ==FO-X==
+               ==FR-Y==     BY ==FO-Y==
+               ==FR-Z==     BY ==FO-Z==
+               ==FR-EXP-X== BY ==FO-EXP-X==
+               ==FR-EXP-Y== BY ==FO-EXP-Y==
+               ==FR-EXP-Z== BY ==FO-EXP-Z==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-STATUS       PIC X(02).
+           88  CTL-FOUND-OK        VALUE "00".
+
+       01  WS-IN1-NAME         PIC X(20).
+       01  WS-IN2-NAME         PIC X(20).
+       01  WS-IN3-NAME         PIC X(20).
+       01  WS-IN4-NAME         PIC X(20).
+       01  WS-OUT-NAME         PIC X(20).
+
+       01  WS-DUMMY-1          PIC X(20) VALUE "FMDUMMY1".
+       01  WS-DUMMY-2          PIC X(20) VALUE "FMDUMMY2".
+       01  WS-DUMMY-3          PIC X(20) VALUE "FMDUMMY3".
+       01  WS-DUMMY-4          PIC X(20) VALUE "FMDUMMY4".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 010-READ-MERGE-CONTROL
+           PERFORM 020-RESOLVE-INPUT-NAMES
+
+           MERGE MERGE-WORK
+               ON ASCENDING KEY MW-TOTAL MW-X MW-Y
+               USING PART-FILE-1 PART-FILE-2 PART-FILE-3 PART-FILE-4
+               GIVING MERGED-RESULTS
+
+           DISPLAY "FERMMRGE - MERGE COMPLETE - OUTPUT=" WS-OUT-NAME
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 010-READ-MERGE-CONTROL                                      *
+      * Lee de MRGCTL los nombres de hasta cuatro archivos de       *
+      * particion a combinar y el nombre del archivo de salida.     *
+      *-----------------------------------------------------------*
+       010-READ-MERGE-CONTROL.
+           OPEN INPUT MERGE-CTL
+           IF NOT CTL-FOUND-OK
+               DISPLAY "MRGCTL NOT FOUND - CANNOT MERGE"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           READ MERGE-CTL
+               AT END
+                   DISPLAY "MRGCTL IS EMPTY - CANNOT MERGE"
+                   CLOSE MERGE-CTL
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-READ
+           MOVE MC-INPUT-1 TO WS-IN1-NAME
+           MOVE MC-INPUT-2 TO WS-IN2-NAME
+           MOVE MC-INPUT-3 TO WS-IN3-NAME
+           MOVE MC-INPUT-4 TO WS-IN4-NAME
+           MOVE MC-OUTPUT  TO WS-OUT-NAME
+           CLOSE MERGE-CTL.
+
+      *-----------------------------------------------------------*
+      * 020-RESOLVE-INPUT-NAMES                                     *
+      * Una particion en blanco en MRGCTL significa que ese paso    *
+      * de job no se uso; se le asigna un archivo vacio propio para *
+      * que el MERGE tenga los cuatro USING siempre disponibles.    *
+      *-----------------------------------------------------------*
+       020-RESOLVE-INPUT-NAMES.
+           IF WS-IN1-NAME = SPACES
+               MOVE WS-DUMMY-1 TO WS-IN1-NAME
+               PERFORM 030-CREATE-EMPTY-FILE-1
+           END-IF
+           IF WS-IN2-NAME = SPACES
+               MOVE WS-DUMMY-2 TO WS-IN2-NAME
+               PERFORM 040-CREATE-EMPTY-FILE-2
+           END-IF
+           IF WS-IN3-NAME = SPACES
+               MOVE WS-DUMMY-3 TO WS-IN3-NAME
+               PERFORM 050-CREATE-EMPTY-FILE-3
+           END-IF
+           IF WS-IN4-NAME = SPACES
+               MOVE WS-DUMMY-4 TO WS-IN4-NAME
+               PERFORM 060-CREATE-EMPTY-FILE-4
+           END-IF.
+
+       030-CREATE-EMPTY-FILE-1.
+           OPEN OUTPUT PART-FILE-1
+           CLOSE PART-FILE-1.
+
+       040-CREATE-EMPTY-FILE-2.
+           OPEN OUTPUT PART-FILE-2
+           CLOSE PART-FILE-2.
+
+       050-CREATE-EMPTY-FILE-3.
+           OPEN OUTPUT PART-FILE-3
+           CLOSE PART-FILE-3.
+
+       060-CREATE-EMPTY-FILE-4.
+           OPEN OUTPUT PART-FILE-4
+           CLOSE PART-FILE-4.
+
+       END PROGRAM FERMMRGE.
