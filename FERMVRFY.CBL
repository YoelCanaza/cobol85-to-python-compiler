@@ -0,0 +1,249 @@
+      *===============================================================*
+      * PROGRAMA: FERMVRFY.CBL                                       *
+      * DESCRIPCIÓN: Revisa un FERMAT-RESULTS ya grabado por          *
+      *              FERMAT.CBL, recalculando EXP-X/EXP-Y/EXP-Z de    *
+      *              cada hallazgo con un metodo distinto al de       *
+      *              CALCULA-EXP (potenciacion por cuadrados          *
+      *              sucesivos en lugar de multiplicacion repetida) y *
+      *              marcando en el reporte cualquier hallazgo cuyos  *
+      *              exponentes no coincidan o cuyo recalculo se      *
+      *              desborde.                                        *
+      * AUTOR: ANONIMO                                               *
+      *==============================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FERMVRFY.
+       AUTHOR. ANONIMO.
+
+      *-----------------------------------------------------------*
+      * HISTORIAL DE MODIFICACIONES                                *
+      * 2026-08-08  JCM  Version inicial: revalida FERMAT-RESULTS  *
+      *                  con un segundo metodo de exponenciacion.  *
+      *-----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VRFY-CTL ASSIGN TO "VRFYCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT FERMAT-RESULTS ASSIGN TO DYNAMIC WS-IN-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTS-STATUS.
+
+           SELECT VERIFY-REPORT ASSIGN TO DYNAMIC WS-OUT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VRFY-CTL
+           RECORDING MODE IS F.
+           COPY FERMVRFP.
+
+       FD  FERMAT-RESULTS
+           RECORDING MODE IS F.
+           COPY FERMREC.
+
+       FD  VERIFY-REPORT
+           RECORDING MODE IS F.
+           COPY FERMVREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-STATUS       PIC X(02).
+           88  CTL-FOUND-OK        VALUE "00".
+       01  WS-RESULTS-STATUS   PIC X(02).
+           88  RESULTS-FOUND-OK    VALUE "00".
+       01  WS-REPORT-STATUS    PIC X(02).
+           88  REPORT-FOUND-OK     VALUE "00".
+
+       01  WS-IN-NAME          PIC X(20).
+       01  WS-OUT-NAME         PIC X(20).
+
+       01  WS-RESULTS-EOF-SW   PIC X(01) VALUE "N".
+           88  RESULTS-EOF         VALUE "Y".
+
+       01  WS-CONFIRMED-COUNT  PIC 9(9) COMP VALUE 0.
+       01  WS-MISMATCH-COUNT   PIC 9(9) COMP VALUE 0.
+       01  WS-OVERFLOW-COUNT   PIC 9(9) COMP VALUE 0.
+
+      *-----------------------------------------------------------*
+      * Campos de trabajo de 200-CALC-EXP-BINARIA: eleva WS-V-BASE *
+      * a WS-V-EXP por cuadrados sucesivos, un algoritmo distinto  *
+      * del multiplicar-N-veces de CALCULA-EXP en FERMAT.CBL.      *
+      *-----------------------------------------------------------*
+       01  WS-V-BASE           PIC 9(18) COMP.
+       01  WS-V-EXP            PIC 9(9)  COMP.
+       01  WS-V-EXPWORK        PIC 9(9)  COMP.
+       01  WS-V-HALF           PIC 9(9)  COMP.
+       01  WS-V-REM            PIC 9(1)  COMP.
+       01  WS-V-BASEPOW        PIC 9(18) COMP.
+       01  WS-V-RESULT         PIC 9(18) COMP.
+       01  WS-V-OVERFLOW-SW    PIC X(01) VALUE "N".
+           88  V-OVERFLOW          VALUE "Y".
+
+       01  WS-CALC-EXP-X       PIC 9(18) COMP.
+       01  WS-CALC-EXP-Y       PIC 9(18) COMP.
+       01  WS-CALC-EXP-Z       PIC 9(18) COMP.
+       01  WS-CALC-OVF-X-SW    PIC X(01).
+           88  CALC-OVF-X          VALUE "Y".
+       01  WS-CALC-OVF-Y-SW    PIC X(01).
+           88  CALC-OVF-Y          VALUE "Y".
+       01  WS-CALC-OVF-Z-SW    PIC X(01).
+           88  CALC-OVF-Z          VALUE "Y".
+
+       01  WS-CHECK-SUM        PIC 9(18) COMP.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 010-READ-VRFY-CONTROL
+           OPEN INPUT FERMAT-RESULTS
+           IF NOT RESULTS-FOUND-OK
+               DISPLAY "FERMAT-RESULTS NOT FOUND - CANNOT VERIFY - "
+                   WS-IN-NAME
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT VERIFY-REPORT
+           IF NOT REPORT-FOUND-OK
+               DISPLAY "UNABLE TO OPEN VERIFY-REPORT - " WS-OUT-NAME
+                   " STATUS=" WS-REPORT-STATUS
+               CLOSE FERMAT-RESULTS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL RESULTS-EOF
+               READ FERMAT-RESULTS
+                   AT END
+                       MOVE "Y" TO WS-RESULTS-EOF-SW
+                   NOT AT END
+                       PERFORM 100-VERIFY-ONE-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE FERMAT-RESULTS
+           CLOSE VERIFY-REPORT
+
+           DISPLAY "FERMVRFY - CONFIRMED=" WS-CONFIRMED-COUNT
+               " MISMATCH=" WS-MISMATCH-COUNT
+               " OVERFLOW=" WS-OVERFLOW-COUNT
+           IF WS-MISMATCH-COUNT > 0 OR WS-OVERFLOW-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 010-READ-VRFY-CONTROL                                       *
+      * Lee de VRFYCTL el FERMAT-RESULTS a revisar y el nombre del  *
+      * reporte de verificacion a producir.                         *
+      *-----------------------------------------------------------*
+       010-READ-VRFY-CONTROL.
+           OPEN INPUT VRFY-CTL
+           IF NOT CTL-FOUND-OK
+               DISPLAY "VRFYCTL NOT FOUND - CANNOT VERIFY"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           READ VRFY-CTL
+               AT END
+                   DISPLAY "VRFYCTL IS EMPTY - CANNOT VERIFY"
+                   CLOSE VRFY-CTL
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-READ
+           MOVE VC-INPUT  TO WS-IN-NAME
+           MOVE VC-OUTPUT TO WS-OUT-NAME
+           CLOSE VRFY-CTL.
+
+      *-----------------------------------------------------------*
+      * 100-VERIFY-ONE-RECORD                                       *
+      * Recalcula EXP-X/EXP-Y/EXP-Z del hallazgo leido con          *
+      * 200-CALC-EXP-BINARIA y compara contra lo grabado por        *
+      * FERMAT.CBL, para detectar un hallazgo corrupto o un error   *
+      * de calculo que ambos metodos no repitan por igual.          *
+      *-----------------------------------------------------------*
+       100-VERIFY-ONE-RECORD.
+           MOVE FR-X TO WS-V-BASE
+           MOVE FR-N TO WS-V-EXP
+           PERFORM 200-CALC-EXP-BINARIA
+           MOVE WS-V-RESULT      TO WS-CALC-EXP-X
+           MOVE WS-V-OVERFLOW-SW TO WS-CALC-OVF-X-SW
+
+           MOVE FR-Y TO WS-V-BASE
+           MOVE FR-N TO WS-V-EXP
+           PERFORM 200-CALC-EXP-BINARIA
+           MOVE WS-V-RESULT      TO WS-CALC-EXP-Y
+           MOVE WS-V-OVERFLOW-SW TO WS-CALC-OVF-Y-SW
+
+           MOVE FR-Z TO WS-V-BASE
+           MOVE FR-N TO WS-V-EXP
+           PERFORM 200-CALC-EXP-BINARIA
+           MOVE WS-V-RESULT      TO WS-CALC-EXP-Z
+           MOVE WS-V-OVERFLOW-SW TO WS-CALC-OVF-Z-SW
+
+           MOVE FR-N     TO VR-N
+           MOVE FR-TOTAL TO VR-TOTAL
+           MOVE FR-X     TO VR-X
+           MOVE FR-Y     TO VR-Y
+           MOVE FR-Z     TO VR-Z
+           MOVE WS-CALC-EXP-X TO VR-EXP-X
+           MOVE WS-CALC-EXP-Y TO VR-EXP-Y
+           MOVE WS-CALC-EXP-Z TO VR-EXP-Z
+
+           IF CALC-OVF-X OR CALC-OVF-Y OR CALC-OVF-Z
+               MOVE "OVERFLOW " TO VR-STATUS
+               ADD 1 TO WS-OVERFLOW-COUNT
+           ELSE
+               COMPUTE WS-CHECK-SUM = WS-CALC-EXP-X + WS-CALC-EXP-Y
+               IF WS-CALC-EXP-X = FR-EXP-X
+                  AND WS-CALC-EXP-Y = FR-EXP-Y
+                  AND WS-CALC-EXP-Z = FR-EXP-Z
+                  AND WS-CHECK-SUM  = WS-CALC-EXP-Z
+                   MOVE "CONFIRMED" TO VR-STATUS
+                   ADD 1 TO WS-CONFIRMED-COUNT
+               ELSE
+                   MOVE "MISMATCH " TO VR-STATUS
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   DISPLAY "MISMATCH ON RECHECK - N=" FR-N
+                       " TOTAL=" FR-TOTAL " X=" FR-X " Y=" FR-Y
+                       " Z=" FR-Z
+               END-IF
+           END-IF
+
+           WRITE FERMAT-VERIFY-RECORD.
+
+      *-----------------------------------------------------------*
+      * 200-CALC-EXP-BINARIA                                        *
+      * Eleva WS-V-BASE a la potencia WS-V-EXP en WS-V-RESULT       *
+      * mediante cuadrados sucesivos (exponenciacion binaria), un   *
+      * algoritmo independiente del multiplicar-WS-EXP-veces de     *
+      * CALCULA-EXP en FERMAT.CBL, para que un error propio de ese  *
+      * metodo no se repita igual aca. Si el resultado no cabe en   *
+      * PIC 9(18) COMP deja WS-V-OVERFLOW-SW en "Y".                *
+      *-----------------------------------------------------------*
+       200-CALC-EXP-BINARIA.
+           MOVE 1        TO WS-V-RESULT
+           MOVE WS-V-BASE TO WS-V-BASEPOW
+           MOVE WS-V-EXP TO WS-V-EXPWORK
+           MOVE "N"      TO WS-V-OVERFLOW-SW
+           PERFORM UNTIL WS-V-EXPWORK = 0 OR V-OVERFLOW
+               DIVIDE WS-V-EXPWORK BY 2
+                   GIVING WS-V-HALF REMAINDER WS-V-REM
+               IF WS-V-REM = 1
+                   COMPUTE WS-V-RESULT = WS-V-RESULT * WS-V-BASEPOW
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS-V-OVERFLOW-SW
+                   END-COMPUTE
+               END-IF
+               IF NOT V-OVERFLOW AND WS-V-HALF > 0
+                   COMPUTE WS-V-BASEPOW = WS-V-BASEPOW * WS-V-BASEPOW
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS-V-OVERFLOW-SW
+                   END-COMPUTE
+               END-IF
+               MOVE WS-V-HALF TO WS-V-EXPWORK
+           END-PERFORM.
+
+       END PROGRAM FERMVRFY.
