@@ -0,0 +1,10 @@
+      *===============================================================*
+      * COPYBOOK: FERMCKPT.CPY                                        *
+      * DESCRIPCIÓN: Layout del registro de checkpoint/restart de     *
+      *              FERMAT.CBL (FERMAT-CHECKPOINT).                  *
+      *==============================================================*
+       01  FERMAT-CKPT-RECORD.
+           05  CK-N                PIC 9(09).
+           05  CK-TOTAL            PIC 9(09).
+           05  CK-X                PIC 9(09).
+           05  CK-Y                PIC 9(09).
