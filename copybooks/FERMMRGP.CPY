@@ -0,0 +1,15 @@
+      *===============================================================*
+      * COPYBOOK: FERMMRGP.CPY                                        *
+      * DESCRIPCIÓN: Layout del registro de control que FERMMRGE.CBL  *
+      *              lee de MERGE-CTL: hasta cuatro archivos          *
+      *              FERMAT-RESULTS de pasos de job en paralelo (uno  *
+      *              por rango de TOTAL) y el nombre del archivo      *
+      *              combinado a producir. Un nombre de entrada en    *
+      *              blanco se ignora (particion no usada).           *
+      *==============================================================*
+       01  FERMAT-MERGE-CTL.
+           05  MC-INPUT-1          PIC X(20).
+           05  MC-INPUT-2          PIC X(20).
+           05  MC-INPUT-3          PIC X(20).
+           05  MC-INPUT-4          PIC X(20).
+           05  MC-OUTPUT           PIC X(20).
