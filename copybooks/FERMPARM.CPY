@@ -0,0 +1,23 @@
+      *===============================================================*
+      * COPYBOOK: FERMPARM.CPY                                        *
+      * DESCRIPCIÓN: Layout del registro de parametros de corrida     *
+      *              que FERMAT.CBL lee de PARM-FILE. Un registro     *
+      *              describe una corrida de busqueda para un         *
+      *              exponente N sobre el rango de TOTAL de           *
+      *              FP-START-TOTAL a FP-END-TOTAL.                   *
+      *              FP-PARTITION-ID distingue pasos de job que       *
+      *              corren en paralelo sobre el mismo N con rangos   *
+      *              de TOTAL disjuntos (0 = corrida unica, sin       *
+      *              particionar); FERMAT.CBL lo usa para que cada    *
+      *              paso escriba su propio FERMAT-RESULTS y          *
+      *              FERMAT-CHECKPOINT en vez de pisar los de otro    *
+      *              paso, y FERMMRGE.CBL despues combina los         *
+      *              resultados de todas las particiones.             *
+      *==============================================================*
+       01  FERMAT-PARM-RECORD.
+           05  FP-N                PIC 9(09).
+           05  FP-START-TOTAL      PIC 9(09).
+           05  FP-END-TOTAL        PIC 9(09).
+           05  FP-MAX-MINUTES      PIC 9(09).
+           05  FP-CKPT-INTERVAL    PIC 9(09).
+           05  FP-PARTITION-ID     PIC 9(01).
