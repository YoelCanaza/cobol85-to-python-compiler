@@ -0,0 +1,14 @@
+      *===============================================================*
+      * COPYBOOK: FERMREC.CPY                                         *
+      * DESCRIPCIÓN: Layout del registro de resultados (hits) que     *
+      *              produce FERMAT.CBL en FERMAT-RESULTS.            *
+      *==============================================================*
+       01  FERMAT-RESULT-RECORD.
+           05  FR-N                PIC 9(09).
+           05  FR-TOTAL            PIC 9(09).
+           05  FR-X                PIC 9(09).
+           05  FR-Y                PIC 9(09).
+           05  FR-Z                PIC 9(09).
+           05  FR-EXP-X            PIC 9(18).
+           05  FR-EXP-Y            PIC 9(18).
+           05  FR-EXP-Z            PIC 9(18).
