@@ -0,0 +1,22 @@
+      *===============================================================*
+      * COPYBOOK: FERMVREC.CPY                                        *
+      * DESCRIPCIÓN: Layout del registro de reporte que produce       *
+      *              FERMVRFY.CBL. Repite N/TOTAL/X/Y/Z del hallazgo  *
+      *              original junto con los exponentes recalculados   *
+      *              por un metodo independiente (potenciacion por    *
+      *              cuadrados sucesivos) y el veredicto de la        *
+      *              revision.                                        *
+      *==============================================================*
+       01  FERMAT-VERIFY-RECORD.
+           05  VR-N                PIC 9(09).
+           05  VR-TOTAL            PIC 9(09).
+           05  VR-X                PIC 9(09).
+           05  VR-Y                PIC 9(09).
+           05  VR-Z                PIC 9(09).
+           05  VR-EXP-X            PIC 9(18).
+           05  VR-EXP-Y            PIC 9(18).
+           05  VR-EXP-Z            PIC 9(18).
+           05  VR-STATUS           PIC X(09).
+               88  VR-CONFIRMED        VALUE "CONFIRMED".
+               88  VR-MISMATCH         VALUE "MISMATCH ".
+               88  VR-OVERFLOW-FLAG    VALUE "OVERFLOW ".
