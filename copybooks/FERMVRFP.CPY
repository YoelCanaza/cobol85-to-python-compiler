@@ -0,0 +1,9 @@
+      *===============================================================*
+      * COPYBOOK: FERMVRFP.CPY                                        *
+      * DESCRIPCIÓN: Layout del registro de control que FERMVRFY.CBL  *
+      *              lee de VRFYCTL: el FERMAT-RESULTS a revisar y    *
+      *              el nombre del reporte de verificacion a producir.*
+      *==============================================================*
+       01  FERMAT-VRFY-CTL.
+           05  VC-INPUT            PIC X(20).
+           05  VC-OUTPUT           PIC X(20).
